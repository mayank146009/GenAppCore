@@ -0,0 +1,309 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SQLRPT02.
+000300 AUTHOR.        DBA-SUPPORT-GROUP.
+000400 INSTALLATION.  DATA-CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  SQLRPT02  --  MONTHLY SQL ERROR TREND CAPACITY REPORT         *
+000900*                                                                *
+001000*  READS THE SQL ERROR AUDIT LOG (DDNAME ERRLOG) WRITTEN BY      *
+001100*  SQLERR01 AND, UNLIKE THE DAILY SUMMARY (SQLRPT01), GROUPS     *
+001200*  OCCURRENCES BY CALLING PROGRAM, SQLCODE AND CALENDAR WEEK     *
+001300*  WITHIN THE MONTH SO CAPACITY PLANNING CAN SEE WHETHER A       *
+001400*  GIVEN PROGRAM/SQLCODE COMBINATION IS TRENDING UP OR DOWN      *
+001500*  WEEK OVER WEEK.  NORMALLY RUN ONCE A MONTH, BEFORE THE        *
+001600*  ARCHIVE/PURGE JOB (SQLPRG01) TRIMS THE LOG.                   *
+001700******************************************************************
+001800*  MODIFICATION HISTORY                                         *
+001900*  DATE       BY   DESCRIPTION                                  *
+002000*  ---------- ---- ------------------------------------------   *
+002100*  2026-08-09 DBA  ORIGINAL PROGRAM.                             *
+002110*  2026-08-09 DBA  ADDED YEAR/MONTH TO THE TREND KEY SO TWO      *
+002120*                  DIFFERENT MONTHS' WEEK 1 NO LONGER MERGE;     *
+002130*                  ADDED A TRUNCATION WARNING WHEN THE TREND     *
+002140*                  TABLE FILLS.                                  *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-Z15.
+002600 OBJECT-COMPUTER.   IBM-Z15.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ERRLOG-FILE  ASSIGN TO ERRLOG
+003000            ORGANIZATION IS SEQUENTIAL
+003100            FILE STATUS  IS WS-ERRLOG-STATUS.
+003200     SELECT REPORT-FILE  ASSIGN TO SQLRPT02
+003300            ORGANIZATION IS SEQUENTIAL
+003400            FILE STATUS  IS WS-REPORT-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ERRLOG-FILE
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY ERRLOGR.
+004200
+004300 FD  REPORT-FILE
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  PRT-RECORD                    PIC X(132).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-ERRLOG-STATUS              PIC X(02) VALUE SPACES.
+005000 77  WS-REPORT-STATUS              PIC X(02) VALUE SPACES.
+005100 01  WS-SWITCHES.
+005200     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+005300         88  WS-EOF                    VALUE 'Y'.
+005400 77  WS-ENTRY-COUNT                PIC S9(04) COMP VALUE ZERO.
+005500 77  WS-RECORDS-READ               PIC S9(09) COMP VALUE ZERO.
+005600 77  WS-MAX-ENTRIES                PIC S9(04) COMP VALUE 500.
+005700
+005800 01  WS-TREND-TABLE.
+005900     05  WS-TREND-ENTRY OCCURS 1 TO 500 TIMES
+006000                          DEPENDING ON WS-ENTRY-COUNT
+006100                          INDEXED BY WS-IDX1 WS-IDX2 WS-IDX3.
+006200         10  WT-PROGRAM            PIC X(08).
+006300         10  WT-SQLCODE            PIC S9(09) COMP.
+006310         10  WT-YEAR               PIC 9(04).
+006320         10  WT-MONTH              PIC 9(02).
+006400         10  WT-WEEK               PIC S9(04) COMP.
+006500         10  WT-OCCURS             PIC S9(09) COMP.
+006600
+006700 01  WS-SWAP-ENTRY.
+006800     05  WS-SWAP-PROGRAM           PIC X(08).
+006900     05  WS-SWAP-SQLCODE           PIC S9(09) COMP.
+006910     05  WS-SWAP-YEAR              PIC 9(04).
+006920     05  WS-SWAP-MONTH             PIC 9(02).
+007000     05  WS-SWAP-WEEK              PIC S9(04) COMP.
+007100     05  WS-SWAP-OCCURS            PIC S9(09) COMP.
+007200
+007300 01  WS-RUN-DATE                   PIC 9(08).
+007400
+007500 01  WS-LOG-DATE-NUM               PIC 9(08).
+007600 01  WS-LOG-DATE-PARTS REDEFINES WS-LOG-DATE-NUM.
+007700     05  WS-LD-YEAR                PIC 9(04).
+007800     05  WS-LD-MONTH               PIC 9(02).
+007900     05  WS-LD-DAY                 PIC 9(02).
+008000 77  WS-CURRENT-WEEK               PIC S9(04) COMP.
+008010 77  WS-CURRENT-YEAR               PIC 9(04).
+008020 77  WS-CURRENT-MONTH              PIC 9(02).
+008030 77  WS-TABLE-FULL-SW              PIC X(01) VALUE 'N'.
+008040     88  WS-TABLE-FULL                 VALUE 'Y'.
+008100
+008200 01  WS-HEADING-1.
+008300     05  FILLER                    PIC X(20) VALUE SPACES.
+008400     05  FILLER                    PIC X(45)
+008500             VALUE 'MONTHLY SQL ERROR TREND CAPACITY REPORT'.
+008600
+008700 01  WS-HEADING-2.
+008800     05  FILLER                    PIC X(05) VALUE 'DATE:'.
+008900     05  WH2-RUN-DATE              PIC 9(08).
+009000     05  FILLER                    PIC X(119) VALUE SPACES.
+009100
+009200 01  WS-HEADING-3.
+009300     05  FILLER                PIC X(10) VALUE 'PROGRAM'.
+009400     05  FILLER                PIC X(10) VALUE 'SQLCODE'.
+009410     05  FILLER                PIC X(08) VALUE 'YR-MO'.
+009500     05  FILLER                PIC X(08) VALUE 'WEEK'.
+009600     05  FILLER                PIC X(12) VALUE 'OCCURRENCES'.
+009700     05  FILLER                PIC X(84) VALUE SPACES.
+009800
+009900 01  WS-DETAIL-LINE.
+010000     05  DL-PROGRAM                PIC X(10).
+010100     05  DL-SQLCODE                PIC -(9)9.
+010200     05  FILLER                    PIC X(02) VALUE SPACES.
+010210     05  DL-YEAR                   PIC 9(04).
+010220     05  FILLER                    PIC X(01) VALUE '-'.
+010230     05  DL-MONTH                  PIC 9(02).
+010240     05  FILLER                    PIC X(02) VALUE SPACES.
+010300     05  DL-WEEK                   PIC Z9.
+010400     05  FILLER                    PIC X(06) VALUE SPACES.
+010500     05  DL-OCCURS                 PIC ZZZ,ZZZ,ZZ9.
+010600     05  FILLER                    PIC X(77) VALUE SPACES.
+010700
+010800 01  WS-NO-DATA-LINE.
+010900     05  FILLER                    PIC X(40)
+011000             VALUE 'NO SQL ERRORS WERE LOGGED THIS PERIOD.'.
+011100     05  FILLER                    PIC X(92) VALUE SPACES.
+011110
+011120 01  WS-TRUNC-LINE.
+011130     05  FILLER                    PIC X(60)
+011140             VALUE 'SQLRPT02 WARNING - TREND TABLE FULL, SOME'.
+011150     05  FILLER                    PIC X(40)
+011160             VALUE ' PROGRAM/SQLCODE/WEEK COMBINATIONS'.
+011170     05  FILLER                    PIC X(32)
+011180             VALUE ' WERE NOT COUNTED.'.
+011200
+011300 PROCEDURE DIVISION.
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+011600     PERFORM 2000-BUILD-TREND      THRU 2000-EXIT
+011700         UNTIL WS-EOF.
+011800     PERFORM 3000-SORT-TABLE       THRU 3000-EXIT.
+011900     PERFORM 4000-PRINT-REPORT     THRU 4000-EXIT.
+012000     PERFORM 9999-TERMINATE        THRU 9999-EXIT.
+012100     STOP RUN.
+012200
+012300 1000-INITIALIZE.
+012400     OPEN INPUT  ERRLOG-FILE.
+012500     OPEN OUTPUT REPORT-FILE.
+012600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+012700     READ ERRLOG-FILE
+012800         AT END SET WS-EOF TO TRUE
+012900     END-READ.
+013000 1000-EXIT.
+013100     EXIT.
+013200
+013300 2000-BUILD-TREND.
+013400     ADD 1 TO WS-RECORDS-READ.
+013500     PERFORM 2050-COMPUTE-WEEK     THRU 2050-EXIT.
+013600     PERFORM 2100-FIND-ENTRY       THRU 2100-EXIT.
+013700     READ ERRLOG-FILE
+013800         AT END SET WS-EOF TO TRUE
+013900     END-READ.
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300 2050-COMPUTE-WEEK.
+014400     MOVE EL-LOG-DATE TO WS-LOG-DATE-NUM.
+014500     COMPUTE WS-CURRENT-WEEK =
+014600         ((WS-LD-DAY - 1) / 7) + 1.
+014650     MOVE WS-LD-YEAR  TO WS-CURRENT-YEAR.
+014660     MOVE WS-LD-MONTH TO WS-CURRENT-MONTH.
+014700 2050-EXIT.
+014800     EXIT.
+014900
+015000 2100-FIND-ENTRY.
+015100     IF WS-ENTRY-COUNT = ZERO
+015200         PERFORM 2200-ADD-NEW-ENTRY THRU 2200-EXIT
+015300     ELSE
+015400         SET WS-IDX1 TO 1
+015500         SEARCH WS-TREND-ENTRY
+015600             AT END
+015700                 PERFORM 2200-ADD-NEW-ENTRY THRU 2200-EXIT
+015800             WHEN WT-PROGRAM (WS-IDX1) = EL-SQLERRP
+015810                  AND WT-SQLCODE (WS-IDX1) = EL-SQLCODE
+015820                  AND WT-YEAR (WS-IDX1) = WS-CURRENT-YEAR
+015830                  AND WT-MONTH (WS-IDX1) = WS-CURRENT-MONTH
+016000                  AND WT-WEEK (WS-IDX1) = WS-CURRENT-WEEK
+016100                 PERFORM 2300-UPDATE-ENTRY THRU 2300-EXIT
+016200         END-SEARCH
+016300     END-IF.
+016400 2100-EXIT.
+016500     EXIT.
+016600
+016700 2200-ADD-NEW-ENTRY.
+016800     IF WS-ENTRY-COUNT < WS-MAX-ENTRIES
+016900         ADD 1 TO WS-ENTRY-COUNT
+017000         SET WS-IDX1 TO WS-ENTRY-COUNT
+017100         MOVE EL-SQLERRP      TO WT-PROGRAM (WS-IDX1)
+017200         MOVE EL-SQLCODE      TO WT-SQLCODE (WS-IDX1)
+017210         MOVE WS-CURRENT-YEAR  TO WT-YEAR   (WS-IDX1)
+017220         MOVE WS-CURRENT-MONTH TO WT-MONTH  (WS-IDX1)
+017300         MOVE WS-CURRENT-WEEK TO WT-WEEK    (WS-IDX1)
+017400         MOVE 1               TO WT-OCCURS  (WS-IDX1)
+017410     ELSE
+017420         SET WS-TABLE-FULL TO TRUE
+017500     END-IF.
+017600 2200-EXIT.
+017700     EXIT.
+017800
+017900 2300-UPDATE-ENTRY.
+018000     ADD 1 TO WT-OCCURS (WS-IDX1).
+018100 2300-EXIT.
+018200     EXIT.
+018300
+018400 3000-SORT-TABLE.
+018500     IF WS-ENTRY-COUNT > 1
+018600         PERFORM 3100-SORT-OUTER   THRU 3100-EXIT
+018700             VARYING WS-IDX1 FROM 1 BY 1
+018800             UNTIL WS-IDX1 > WS-ENTRY-COUNT - 1
+018900     END-IF.
+019000 3000-EXIT.
+019100     EXIT.
+019200
+019300 3100-SORT-OUTER.
+019400     PERFORM 3200-SORT-INNER       THRU 3200-EXIT
+019500         VARYING WS-IDX2 FROM 1 BY 1
+019600         UNTIL WS-IDX2 > WS-ENTRY-COUNT - WS-IDX1.
+019700 3100-EXIT.
+019800     EXIT.
+019900
+020000 3200-SORT-INNER.
+020100     SET WS-IDX3 TO WS-IDX2.
+020200     SET WS-IDX3 UP BY 1.
+020300     IF WT-PROGRAM (WS-IDX2) > WT-PROGRAM (WS-IDX3)
+020400         PERFORM 3300-SWAP-ENTRIES THRU 3300-EXIT
+020500     ELSE
+020600     IF WT-PROGRAM (WS-IDX2) = WT-PROGRAM (WS-IDX3)
+020700      AND WT-SQLCODE (WS-IDX2) > WT-SQLCODE (WS-IDX3)
+020800         PERFORM 3300-SWAP-ENTRIES THRU 3300-EXIT
+020900     ELSE
+021000     IF WT-PROGRAM (WS-IDX2) = WT-PROGRAM (WS-IDX3)
+021100      AND WT-SQLCODE (WS-IDX2) = WT-SQLCODE (WS-IDX3)
+021110      AND WT-YEAR (WS-IDX2) > WT-YEAR (WS-IDX3)
+021120         PERFORM 3300-SWAP-ENTRIES THRU 3300-EXIT
+021130     ELSE
+021140     IF WT-PROGRAM (WS-IDX2) = WT-PROGRAM (WS-IDX3)
+021150      AND WT-SQLCODE (WS-IDX2) = WT-SQLCODE (WS-IDX3)
+021160      AND WT-YEAR (WS-IDX2) = WT-YEAR (WS-IDX3)
+021170      AND WT-MONTH (WS-IDX2) > WT-MONTH (WS-IDX3)
+021180         PERFORM 3300-SWAP-ENTRIES THRU 3300-EXIT
+021190     ELSE
+021200     IF WT-PROGRAM (WS-IDX2) = WT-PROGRAM (WS-IDX3)
+021210      AND WT-SQLCODE (WS-IDX2) = WT-SQLCODE (WS-IDX3)
+021220      AND WT-YEAR (WS-IDX2) = WT-YEAR (WS-IDX3)
+021230      AND WT-MONTH (WS-IDX2) = WT-MONTH (WS-IDX3)
+021240      AND WT-WEEK (WS-IDX2) > WT-WEEK (WS-IDX3)
+021300         PERFORM 3300-SWAP-ENTRIES THRU 3300-EXIT
+021400     END-IF
+021410     END-IF
+021420     END-IF
+021500     END-IF
+021600     END-IF.
+021700 3200-EXIT.
+021800     EXIT.
+021900
+022000 3300-SWAP-ENTRIES.
+022100     MOVE WS-TREND-ENTRY (WS-IDX2) TO WS-SWAP-ENTRY.
+022200     MOVE WS-TREND-ENTRY (WS-IDX3)
+022300         TO WS-TREND-ENTRY (WS-IDX2).
+022400     MOVE WS-SWAP-ENTRY TO WS-TREND-ENTRY (WS-IDX3).
+022500 3300-EXIT.
+022600     EXIT.
+022700
+022800 4000-PRINT-REPORT.
+022900     MOVE WS-RUN-DATE TO WH2-RUN-DATE.
+023000     WRITE PRT-RECORD FROM WS-HEADING-1.
+023100     WRITE PRT-RECORD FROM WS-HEADING-2.
+023200     WRITE PRT-RECORD FROM WS-HEADING-3.
+023300     IF WS-ENTRY-COUNT = ZERO
+023400         WRITE PRT-RECORD FROM WS-NO-DATA-LINE
+023500     ELSE
+023600         PERFORM 4100-PRINT-DETAIL THRU 4100-EXIT
+023700             VARYING WS-IDX1 FROM 1 BY 1
+023800             UNTIL WS-IDX1 > WS-ENTRY-COUNT
+023900     END-IF.
+023910     IF WS-TABLE-FULL
+023920         WRITE PRT-RECORD FROM WS-TRUNC-LINE
+023930     END-IF.
+024000 4000-EXIT.
+024100     EXIT.
+024200
+024300 4100-PRINT-DETAIL.
+024400     MOVE WT-PROGRAM (WS-IDX1) TO DL-PROGRAM.
+024450     MOVE WT-SQLCODE (WS-IDX1) TO DL-SQLCODE.
+024460     MOVE WT-YEAR    (WS-IDX1) TO DL-YEAR.
+024470     MOVE WT-MONTH   (WS-IDX1) TO DL-MONTH.
+024600     MOVE WT-WEEK    (WS-IDX1) TO DL-WEEK.
+024700     MOVE WT-OCCURS  (WS-IDX1) TO DL-OCCURS.
+024800     WRITE PRT-RECORD FROM WS-DETAIL-LINE.
+024900 4100-EXIT.
+025000     EXIT.
+025100
+025200 9999-TERMINATE.
+025300     CLOSE ERRLOG-FILE.
+025400     CLOSE REPORT-FILE.
+025500 9999-EXIT.
+025600     EXIT.
