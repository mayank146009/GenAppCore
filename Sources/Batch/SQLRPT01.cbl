@@ -0,0 +1,246 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SQLRPT01.
+000300 AUTHOR.        DBA-SUPPORT-GROUP.
+000400 INSTALLATION.  DATA-CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  SQLRPT01  --  DAILY SQL ERROR SUMMARY REPORT                 *
+000900*                                                                *
+001000*  READS THE SQL ERROR AUDIT LOG (DDNAME ERRLOG) WRITTEN BY      *
+001100*  SQLERR01 AND PRINTS A SUMMARY OF OCCURRENCES PER SQLERRP      *
+001200*  (CALLING PROGRAM) CROSSED WITH SQLCODE, PLUS TOTAL ROWS       *
+001300*  AFFECTED FROM SQLERRD(3), SEQUENCED FROM MOST TO LEAST        *
+001400*  FREQUENT SO THE DBA TEAM CAN SEE WHERE ERRORS ARE             *
+001500*  CLUSTERING AT A GLANCE.                                       *
+001600******************************************************************
+001700*  MODIFICATION HISTORY                                         *
+001800*  DATE       BY   DESCRIPTION                                  *
+001900*  ---------- ---- ------------------------------------------   *
+002000*  2026-08-09 DBA  ORIGINAL PROGRAM.                             *
+002010*  2026-08-09 DBA  ADDED A TRUNCATION WARNING WHEN THE SUMMARY   *
+002020*                  TABLE FILLS.                                  *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-Z15.
+002500 OBJECT-COMPUTER.   IBM-Z15.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT ERRLOG-FILE  ASSIGN TO ERRLOG
+002900            ORGANIZATION IS SEQUENTIAL
+003000            FILE STATUS  IS WS-ERRLOG-STATUS.
+003100     SELECT REPORT-FILE  ASSIGN TO SQLRPT01
+003200            ORGANIZATION IS SEQUENTIAL
+003300            FILE STATUS  IS WS-REPORT-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ERRLOG-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY ERRLOGR.
+004100
+004200 FD  REPORT-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  PRT-RECORD                    PIC X(132).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-ERRLOG-STATUS              PIC X(02) VALUE SPACES.
+004900 77  WS-REPORT-STATUS              PIC X(02) VALUE SPACES.
+005000 01  WS-SWITCHES.
+005100     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+005200         88  WS-EOF                    VALUE 'Y'.
+005300 77  WS-ENTRY-COUNT                PIC S9(04) COMP VALUE ZERO.
+005400 77  WS-RECORDS-READ               PIC S9(09) COMP VALUE ZERO.
+005500 77  WS-MAX-ENTRIES                PIC S9(04) COMP VALUE 500.
+005510 77  WS-TABLE-FULL-SW              PIC X(01) VALUE 'N'.
+005520     88  WS-TABLE-FULL                 VALUE 'Y'.
+005600
+005700 01  WS-SUMMARY-TABLE.
+005800     05  WS-SUMMARY-ENTRY OCCURS 1 TO 500 TIMES
+005900                           DEPENDING ON WS-ENTRY-COUNT
+006000                           INDEXED BY WS-IDX1 WS-IDX2 WS-IDX3.
+006100         10  WS-SUM-PROGRAM        PIC X(08).
+006200         10  WS-SUM-SQLCODE        PIC S9(09) COMP.
+006300         10  WS-SUM-OCCURS         PIC S9(09) COMP.
+006400         10  WS-SUM-ROWS           PIC S9(09) COMP.
+006500
+006600 01  WS-SWAP-ENTRY.
+006700     05  WS-SWAP-PROGRAM           PIC X(08).
+006800     05  WS-SWAP-SQLCODE           PIC S9(09) COMP.
+006900     05  WS-SWAP-OCCURS            PIC S9(09) COMP.
+007000     05  WS-SWAP-ROWS              PIC S9(09) COMP.
+007100
+007200 01  WS-RUN-DATE                   PIC 9(08).
+007300
+007400 01  WS-HEADING-1.
+007500     05  FILLER                    PIC X(20) VALUE SPACES.
+007600     05  FILLER                    PIC X(40)
+007700             VALUE 'DAILY SQL ERROR SUMMARY REPORT'.
+007800
+007900 01  WS-HEADING-2.
+008000     05  FILLER                    PIC X(05) VALUE 'DATE:'.
+008100     05  WH2-RUN-DATE              PIC 9(08).
+008200     05  FILLER                    PIC X(119) VALUE SPACES.
+008300
+008400 01  WS-HEADING-3.
+008500     05  FILLER                PIC X(10) VALUE 'PROGRAM'.
+008600     05  FILLER                PIC X(10) VALUE 'SQLCODE'.
+008700     05  FILLER                PIC X(12) VALUE 'OCCURRENCES'.
+008800     05  FILLER                PIC X(14) VALUE 'ROWS AFFECTED'.
+008900     05  FILLER                PIC X(86) VALUE SPACES.
+009000
+009100 01  WS-DETAIL-LINE.
+009200     05  DL-PROGRAM                PIC X(10).
+009300     05  DL-SQLCODE                PIC -(9)9.
+009400     05  FILLER                    PIC X(02) VALUE SPACES.
+009500     05  DL-OCCURS                 PIC ZZZ,ZZZ,ZZ9.
+009600     05  FILLER                    PIC X(04) VALUE SPACES.
+009700     05  DL-ROWS                   PIC -(9)9.
+009800     05  FILLER                    PIC X(80) VALUE SPACES.
+009900
+010000 01  WS-NO-DATA-LINE.
+010100     05  FILLER                    PIC X(40)
+010200             VALUE 'NO SQL ERRORS WERE LOGGED FOR THIS RUN.'.
+010300     05  FILLER                    PIC X(92) VALUE SPACES.
+010310
+010320 01  WS-TRUNC-LINE.
+010330     05  FILLER                    PIC X(60)
+010340             VALUE 'SQLRPT01 WARNING - SUMMARY TABLE FULL, SOME'.
+010350     05  FILLER                    PIC X(40)
+010360             VALUE ' PROGRAM/SQLCODE COMBINATIONS'.
+010370     05  FILLER                    PIC X(32)
+010380             VALUE ' WERE NOT COUNTED.'.
+010400
+010500 PROCEDURE DIVISION.
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+010800     PERFORM 2000-BUILD-SUMMARY    THRU 2000-EXIT
+010900         UNTIL WS-EOF.
+011000     PERFORM 3000-SORT-TABLE       THRU 3000-EXIT.
+011100     PERFORM 4000-PRINT-REPORT     THRU 4000-EXIT.
+011200     PERFORM 9999-TERMINATE        THRU 9999-EXIT.
+011300     STOP RUN.
+011400
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  ERRLOG-FILE.
+011700     OPEN OUTPUT REPORT-FILE.
+011800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+011900     READ ERRLOG-FILE
+012000         AT END SET WS-EOF TO TRUE
+012100     END-READ.
+012200 1000-EXIT.
+012300     EXIT.
+012400
+012500 2000-BUILD-SUMMARY.
+012600     ADD 1 TO WS-RECORDS-READ.
+012700     PERFORM 2100-FIND-ENTRY       THRU 2100-EXIT.
+012800     READ ERRLOG-FILE
+012900         AT END SET WS-EOF TO TRUE
+013000     END-READ.
+013100 2000-EXIT.
+013200     EXIT.
+013300
+013400 2100-FIND-ENTRY.
+013500     IF WS-ENTRY-COUNT = ZERO
+013600         PERFORM 2200-ADD-NEW-ENTRY THRU 2200-EXIT
+013700     ELSE
+013800         SET WS-IDX1 TO 1
+013900         SEARCH WS-SUMMARY-ENTRY
+014000             AT END
+014100                 PERFORM 2200-ADD-NEW-ENTRY THRU 2200-EXIT
+014200             WHEN WS-SUM-PROGRAM (WS-IDX1) = EL-SQLERRP
+014300                  AND WS-SUM-SQLCODE (WS-IDX1) = EL-SQLCODE
+014400                 PERFORM 2300-UPDATE-ENTRY THRU 2300-EXIT
+014500         END-SEARCH
+014600     END-IF.
+014700 2100-EXIT.
+014800     EXIT.
+014900
+015000 2200-ADD-NEW-ENTRY.
+015100     IF WS-ENTRY-COUNT < WS-MAX-ENTRIES
+015200         ADD 1 TO WS-ENTRY-COUNT
+015300         SET WS-IDX1 TO WS-ENTRY-COUNT
+015400         MOVE EL-SQLERRP   TO WS-SUM-PROGRAM (WS-IDX1)
+015500         MOVE EL-SQLCODE   TO WS-SUM-SQLCODE (WS-IDX1)
+015600         MOVE 1            TO WS-SUM-OCCURS  (WS-IDX1)
+015700         MOVE EL-SQLERRD3  TO WS-SUM-ROWS    (WS-IDX1)
+015710     ELSE
+015720         SET WS-TABLE-FULL TO TRUE
+015800     END-IF.
+015900 2200-EXIT.
+016000     EXIT.
+016100
+016200 2300-UPDATE-ENTRY.
+016300     ADD 1            TO WS-SUM-OCCURS (WS-IDX1).
+016400     ADD EL-SQLERRD3  TO WS-SUM-ROWS   (WS-IDX1).
+016500 2300-EXIT.
+016600     EXIT.
+016700
+016800 3000-SORT-TABLE.
+016900     IF WS-ENTRY-COUNT > 1
+017000         PERFORM 3100-SORT-OUTER   THRU 3100-EXIT
+017100             VARYING WS-IDX1 FROM 1 BY 1
+017200             UNTIL WS-IDX1 > WS-ENTRY-COUNT - 1
+017300     END-IF.
+017400 3000-EXIT.
+017500     EXIT.
+017600
+017700 3100-SORT-OUTER.
+017800     PERFORM 3200-SORT-INNER       THRU 3200-EXIT
+017900         VARYING WS-IDX2 FROM 1 BY 1
+018000         UNTIL WS-IDX2 > WS-ENTRY-COUNT - WS-IDX1.
+018100 3100-EXIT.
+018200     EXIT.
+018300
+018400 3200-SORT-INNER.
+018500     SET WS-IDX3 TO WS-IDX2.
+018600     SET WS-IDX3 UP BY 1.
+018700     IF WS-SUM-OCCURS (WS-IDX2) < WS-SUM-OCCURS (WS-IDX3)
+018800         PERFORM 3300-SWAP-ENTRIES THRU 3300-EXIT
+018900     END-IF.
+019000 3200-EXIT.
+019100     EXIT.
+019200
+019300 3300-SWAP-ENTRIES.
+019400     MOVE WS-SUMMARY-ENTRY (WS-IDX2) TO WS-SWAP-ENTRY.
+019500     MOVE WS-SUMMARY-ENTRY (WS-IDX3)
+019550         TO WS-SUMMARY-ENTRY (WS-IDX2).
+019600     MOVE WS-SWAP-ENTRY TO WS-SUMMARY-ENTRY (WS-IDX3).
+019700 3300-EXIT.
+019800     EXIT.
+019900
+020000 4000-PRINT-REPORT.
+020100     MOVE WS-RUN-DATE TO WH2-RUN-DATE.
+020200     WRITE PRT-RECORD FROM WS-HEADING-1.
+020300     WRITE PRT-RECORD FROM WS-HEADING-2.
+020400     WRITE PRT-RECORD FROM WS-HEADING-3.
+020500     IF WS-ENTRY-COUNT = ZERO
+020600         WRITE PRT-RECORD FROM WS-NO-DATA-LINE
+020700     ELSE
+020800         PERFORM 4100-PRINT-DETAIL THRU 4100-EXIT
+020900             VARYING WS-IDX1 FROM 1 BY 1
+021000             UNTIL WS-IDX1 > WS-ENTRY-COUNT
+021100     END-IF.
+021110     IF WS-TABLE-FULL
+021120         WRITE PRT-RECORD FROM WS-TRUNC-LINE
+021130     END-IF.
+021200 4000-EXIT.
+021300     EXIT.
+021400
+021500 4100-PRINT-DETAIL.
+021600     MOVE WS-SUM-PROGRAM (WS-IDX1) TO DL-PROGRAM.
+021700     MOVE WS-SUM-SQLCODE (WS-IDX1) TO DL-SQLCODE.
+021800     MOVE WS-SUM-OCCURS  (WS-IDX1) TO DL-OCCURS.
+021900     MOVE WS-SUM-ROWS    (WS-IDX1) TO DL-ROWS.
+022000     WRITE PRT-RECORD FROM WS-DETAIL-LINE.
+022100 4100-EXIT.
+022200     EXIT.
+022300
+022400 9999-TERMINATE.
+022500     CLOSE ERRLOG-FILE.
+022600     CLOSE REPORT-FILE.
+022700 9999-EXIT.
+022800     EXIT.
