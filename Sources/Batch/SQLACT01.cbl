@@ -0,0 +1,108 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SQLACT01.
+000300 AUTHOR.        DBA-SUPPORT-GROUP.
+000400 INSTALLATION.  DATA-CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  SQLACT01  --  SQLCODE SEVERITY/ACTION LOOKUP MAINTENANCE      *
+000900*                                                                *
+001000*  OPS-MAINTAINED UTILITY THAT LOADS/REFRESHES THE SQLCODE       *
+001100*  SEVERITY-AND-ACTION LOOKUP FILE (DDNAME SQLACT) FROM A        *
+001200*  SEQUENTIAL MAINTENANCE INPUT (DDNAME SQLACTIN), SO THE        *
+001300*  RECOMMENDED ACTION FOR A GIVEN SQLCODE CAN BE CHANGED         *
+001400*  WITHOUT A PROGRAM RECOMPILE.  AN EXISTING KEY IS REPLACED;    *
+001500*  A NEW KEY IS ADDED.  THE SQLACT CLUSTER MUST ALREADY EXIST    *
+001600*  (DEFINED BY THE ACCOMPANYING IDCAMS JCL) BEFORE THIS RUNS.    *
+001700******************************************************************
+001800*  MODIFICATION HISTORY                                         *
+001900*  DATE       BY   DESCRIPTION                                  *
+002000*  ---------- ---- ------------------------------------------   *
+002100*  2026-08-09 DBA  ORIGINAL PROGRAM.                             *
+002200*  2026-08-09 DBA  ADDED SEQUENCE NUMBERS TO MATCH THE SHOP'S    *
+002300*                  OTHER SQLCODE-HANDLING PROGRAMS; REMOVED THE  *
+002400*                  OPEN-OUTPUT-ON-STATUS-35 FALLBACK SINCE A     *
+002500*                  VSAM CLUSTER CANNOT BE FABRICATED THAT WAY -- *
+002600*                  IT MUST BE IDCAMS-DEFINED BEFORE THIS RUNS.   *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-Z15.
+003100 OBJECT-COMPUTER.   IBM-Z15.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT MAINT-FILE    ASSIGN TO SQLACTIN
+003500            ORGANIZATION IS SEQUENTIAL
+003600            FILE STATUS  IS WS-MAINT-STATUS.
+003700     SELECT SQLACT-FILE   ASSIGN TO SQLACT
+003800            ORGANIZATION IS INDEXED
+003900            ACCESS MODE  IS DYNAMIC
+004000            RECORD KEY   IS AL-SQLCODE
+004100            FILE STATUS  IS WS-SQLACT-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  MAINT-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  MAINT-RECORD.
+004900     05  MR-SQLCODE                PIC S9(09).
+005000     05  MR-SEVERITY               PIC X(10).
+005100     05  MR-ACTION                 PIC X(20).
+005200     05  MR-DESCRIPTION            PIC X(40).
+005300
+005400 FD  SQLACT-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600     COPY SQLACTR.
+005700
+005800 WORKING-STORAGE SECTION.
+005900 77  WS-MAINT-STATUS               PIC X(02) VALUE SPACES.
+006000 77  WS-SQLACT-STATUS              PIC X(02) VALUE SPACES.
+006100 01  WS-SWITCHES.
+006200     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+006300         88  WS-EOF                    VALUE 'Y'.
+006400 77  WS-RECORDS-ADDED              PIC S9(09) COMP VALUE ZERO.
+006500 77  WS-RECORDS-CHANGED            PIC S9(09) COMP VALUE ZERO.
+006600
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-MAINT    THRU 2000-EXIT
+007100         UNTIL WS-EOF.
+007200     PERFORM 9999-TERMINATE        THRU 9999-EXIT.
+007300     STOP RUN.
+007400
+007500 1000-INITIALIZE.
+007600     OPEN INPUT MAINT-FILE.
+007700     OPEN I-O   SQLACT-FILE.
+007800     READ MAINT-FILE
+007900         AT END SET WS-EOF TO TRUE
+008000     END-READ.
+008100 1000-EXIT.
+008200     EXIT.
+008300
+008400 2000-PROCESS-MAINT.
+008500     MOVE MR-SQLCODE     TO AL-SQLCODE.
+008600     MOVE MR-SEVERITY    TO AL-SEVERITY.
+008700     MOVE MR-ACTION      TO AL-ACTION.
+008800     MOVE MR-DESCRIPTION TO AL-DESCRIPTION.
+008900     WRITE AL-ACTION-RECORD
+009000         INVALID KEY
+009100             REWRITE AL-ACTION-RECORD
+009200             ADD 1 TO WS-RECORDS-CHANGED
+009300         NOT INVALID KEY
+009400             ADD 1 TO WS-RECORDS-ADDED
+009500     END-WRITE.
+009600     READ MAINT-FILE
+009700         AT END SET WS-EOF TO TRUE
+009800     END-READ.
+009900 2000-EXIT.
+010000     EXIT.
+010100
+010200 9999-TERMINATE.
+010300     CLOSE MAINT-FILE.
+010400     CLOSE SQLACT-FILE.
+010500     DISPLAY 'SQLACT01 - RECORDS ADDED:   ' WS-RECORDS-ADDED.
+010600     DISPLAY 'SQLACT01 - RECORDS CHANGED: ' WS-RECORDS-CHANGED.
+010700 9999-EXIT.
+010800     EXIT.
