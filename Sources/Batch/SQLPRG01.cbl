@@ -0,0 +1,161 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SQLPRG01.
+000300 AUTHOR.        DBA-SUPPORT-GROUP.
+000400 INSTALLATION.  DATA-CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  SQLPRG01  --  SQL ERROR LOG ARCHIVE/PURGE                     *
+000900*                                                                *
+001000*  SPLITS THE SQL ERROR AUDIT LOG (DDNAME ERRLOG) WRITTEN BY     *
+001100*  SQLERR01 INTO TWO OUTPUT FILES BASED ON A RETENTION CUTOFF    *
+001200*  DATE READ FROM A CONTROL CARD (DDNAME SYSIN): RECORDS OLDER   *
+001300*  THAN THE CUTOFF ARE COPIED TO THE ARCHIVE (DDNAME SQLARCH)    *
+001400*  AND RECORDS ON OR AFTER THE CUTOFF ARE COPIED TO THE RETAINED *
+001500*  LOG (DDNAME ERRLOGN).  THE ACCOMPANYING JCL THEN REPLACES     *
+001600*  ERRLOG WITH ERRLOGN FOR THE NEXT RUN, SO THE LIVE LOG NEVER   *
+001700*  GROWS WITHOUT BOUND.                                          *
+001800*                                                                *
+001900*  CONTROL CARD FORMAT (SYSIN), COLUMNS 1-8:  CUTOFF DATE        *
+002000*  IN YYYYMMDD FORMAT.  A TYPICAL CARD IS BUILT BY THE JCL AS    *
+002100*  TODAY'S DATE MINUS THE SHOP'S RETENTION WINDOW.               *
+002200******************************************************************
+002300*  MODIFICATION HISTORY                                         *
+002400*  DATE       BY   DESCRIPTION                                  *
+002500*  ---------- ---- ------------------------------------------   *
+002600*  2026-08-09 DBA  ORIGINAL PROGRAM.                             *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-Z15.
+003100 OBJECT-COMPUTER.   IBM-Z15.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT ERRLOG-FILE   ASSIGN TO ERRLOG
+003500            ORGANIZATION IS SEQUENTIAL
+003600            FILE STATUS  IS WS-ERRLOG-STATUS.
+003700     SELECT ARCHIVE-FILE  ASSIGN TO SQLARCH
+003800            ORGANIZATION IS SEQUENTIAL
+003900            FILE STATUS  IS WS-ARCHIVE-STATUS.
+004000     SELECT RETAIN-FILE   ASSIGN TO ERRLOGN
+004100            ORGANIZATION IS SEQUENTIAL
+004200            FILE STATUS  IS WS-RETAIN-STATUS.
+004300     SELECT CONTROL-FILE  ASSIGN TO SYSIN
+004400            ORGANIZATION IS SEQUENTIAL
+004500            FILE STATUS  IS WS-CONTROL-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  ERRLOG-FILE
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200     COPY ERRLOGR.
+005300
+005400 FD  ARCHIVE-FILE
+005500     RECORDING MODE IS F
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY ERRLOGR
+005710         REPLACING ==EL-ERROR-RECORD== BY ==AR-ERROR-RECORD==,
+005720                   ==EL-LOG-DATE==     BY ==AR-LOG-DATE==,
+005730                   ==EL-LOG-TIME==     BY ==AR-LOG-TIME==,
+005740                   ==EL-SQLCAID==      BY ==AR-SQLCAID==,
+005750                   ==EL-SQLCODE==      BY ==AR-SQLCODE==,
+005760                   ==EL-SQLERRP==      BY ==AR-SQLERRP==,
+005770                   ==EL-SQLERRMC==     BY ==AR-SQLERRMC==,
+005780                   ==EL-SQLERRD3==     BY ==AR-SQLERRD3==,
+005790                   ==EL-RESERVED==     BY ==AR-RESERVED==.
+005800
+005900 FD  RETAIN-FILE
+006000     RECORDING MODE IS F
+006100     LABEL RECORDS ARE STANDARD.
+006200     COPY ERRLOGR
+006210         REPLACING ==EL-ERROR-RECORD== BY ==RT-ERROR-RECORD==,
+006220                   ==EL-LOG-DATE==     BY ==RT-LOG-DATE==,
+006230                   ==EL-LOG-TIME==     BY ==RT-LOG-TIME==,
+006240                   ==EL-SQLCAID==      BY ==RT-SQLCAID==,
+006250                   ==EL-SQLCODE==      BY ==RT-SQLCODE==,
+006260                   ==EL-SQLERRP==      BY ==RT-SQLERRP==,
+006270                   ==EL-SQLERRMC==     BY ==RT-SQLERRMC==,
+006280                   ==EL-SQLERRD3==     BY ==RT-SQLERRD3==,
+006290                   ==EL-RESERVED==     BY ==RT-RESERVED==.
+006300
+006400 FD  CONTROL-FILE
+006500     RECORDING MODE IS F
+006600     LABEL RECORDS ARE STANDARD.
+006700 01  CC-CONTROL-CARD.
+006800     05  CC-CUTOFF-DATE            PIC 9(08).
+006900     05  FILLER                    PIC X(72).
+007000
+007100 WORKING-STORAGE SECTION.
+007200 77  WS-ERRLOG-STATUS              PIC X(02) VALUE SPACES.
+007300 77  WS-ARCHIVE-STATUS             PIC X(02) VALUE SPACES.
+007400 77  WS-RETAIN-STATUS              PIC X(02) VALUE SPACES.
+007500 77  WS-CONTROL-STATUS             PIC X(02) VALUE SPACES.
+007600 01  WS-SWITCHES.
+007700     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+007800         88  WS-EOF                    VALUE 'Y'.
+007900 01  WS-CUTOFF-DATE                PIC X(08) VALUE LOW-VALUES.
+008000 77  WS-RECORDS-READ               PIC S9(09) COMP VALUE ZERO.
+008100 77  WS-RECORDS-ARCHIVED           PIC S9(09) COMP VALUE ZERO.
+008200 77  WS-RECORDS-RETAINED           PIC S9(09) COMP VALUE ZERO.
+008300
+008400 01  WS-COUNT-LINE.
+008500     05  FILLER                    PIC X(20)
+008600             VALUE 'SQLPRG01 - READ='.
+008700     05  WC-RECORDS-READ           PIC ZZZ,ZZZ,ZZ9.
+008800     05  FILLER                    PIC X(11) VALUE ' ARCHIVED='.
+008900     05  WC-RECORDS-ARCHIVED       PIC ZZZ,ZZZ,ZZ9.
+009000     05  FILLER                    PIC X(11) VALUE ' RETAINED='.
+009100     05  WC-RECORDS-RETAINED       PIC ZZZ,ZZZ,ZZ9.
+009200
+009300 PROCEDURE DIVISION.
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+009600     PERFORM 2000-SPLIT-RECORDS    THRU 2000-EXIT
+009700         UNTIL WS-EOF.
+009800     PERFORM 9999-TERMINATE        THRU 9999-EXIT.
+009900     STOP RUN.
+010000
+010100 1000-INITIALIZE.
+010200     OPEN INPUT  ERRLOG-FILE.
+010300     OPEN OUTPUT ARCHIVE-FILE.
+010400     OPEN OUTPUT RETAIN-FILE.
+010500     OPEN INPUT  CONTROL-FILE.
+010600     READ CONTROL-FILE
+010700         AT END MOVE ZERO TO CC-CUTOFF-DATE
+010800     END-READ.
+010900     MOVE CC-CUTOFF-DATE TO WS-CUTOFF-DATE.
+011000     CLOSE CONTROL-FILE.
+011100     READ ERRLOG-FILE
+011200         AT END SET WS-EOF TO TRUE
+011300     END-READ.
+011400 1000-EXIT.
+011500     EXIT.
+011600
+011700 2000-SPLIT-RECORDS.
+011800     ADD 1 TO WS-RECORDS-READ.
+011900     IF EL-LOG-DATE < WS-CUTOFF-DATE
+012000         MOVE EL-ERROR-RECORD TO AR-ERROR-RECORD
+012100         WRITE AR-ERROR-RECORD
+012200         ADD 1 TO WS-RECORDS-ARCHIVED
+012300     ELSE
+012400         MOVE EL-ERROR-RECORD TO RT-ERROR-RECORD
+012500         WRITE RT-ERROR-RECORD
+012600         ADD 1 TO WS-RECORDS-RETAINED
+012700     END-IF.
+012800     READ ERRLOG-FILE
+012900         AT END SET WS-EOF TO TRUE
+013000     END-READ.
+013100 2000-EXIT.
+013200     EXIT.
+013300
+013400 9999-TERMINATE.
+013500     CLOSE ERRLOG-FILE.
+013600     CLOSE ARCHIVE-FILE.
+013700     CLOSE RETAIN-FILE.
+013800     MOVE WS-RECORDS-READ     TO WC-RECORDS-READ.
+013900     MOVE WS-RECORDS-ARCHIVED TO WC-RECORDS-ARCHIVED.
+014000     MOVE WS-RECORDS-RETAINED TO WC-RECORDS-RETAINED.
+014100     DISPLAY WS-COUNT-LINE.
+014200 9999-EXIT.
+014300     EXIT.
