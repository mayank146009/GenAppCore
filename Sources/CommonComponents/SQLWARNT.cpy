@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*  SQLWARNT  --  SQLWARN FLAG-TO-DESCRIPTION DECODE TABLE        *
+000300*                                                                *
+000400*  ONE ENTRY PER SQLWARN0 THROUGH SQLWARN5 POSITION, IN ORDER,   *
+000500*  USED BY SQLWARN01 TO TURN A LIT WARNING FLAG INTO AN          *
+000600*  OPERATOR-READABLE CONSOLE MESSAGE.                            *
+000700******************************************************************
+000800 01  WT-WARNING-TABLE-VALUES.
+000900     05  FILLER                    PIC X(40) VALUE
+001000         'SQLWARN0-ONE OR MORE WARNING FLAGS SET'.
+001100     05  FILLER                    PIC X(40) VALUE
+001200         'SQLWARN1-CHARACTER STRING TRUNCATED'.
+001300     05  FILLER                    PIC X(40) VALUE
+001400         'SQLWARN2-NULL COLUMN ELIMINATED BY AGG'.
+001500     05  FILLER                    PIC X(40) VALUE
+001600         'SQLWARN3-SELECT COLUMN COUNT MISMATCH'.
+001700     05  FILLER                    PIC X(40) VALUE
+001800         'SQLWARN4-UNQUALIFIED UPDATE OR DELETE'.
+001900     05  FILLER                    PIC X(40) VALUE
+002000         'SQLWARN5-SQL STATEMENT NOT STD SQL-92'.
+002100
+002200 01  WT-WARNING-TABLE REDEFINES WT-WARNING-TABLE-VALUES.
+002300     05  WT-WARNING-ENTRY OCCURS 6 TIMES
+002400                           INDEXED BY WT-IDX.
+002500         10  WT-DESCRIPTION        PIC X(40).
