@@ -0,0 +1,47 @@
+000100******************************************************************
+000200*  SQLE01C  --  CALL INTERFACE CONTROL AREA FOR SQLERR01         *
+000300*                                                                *
+000400*  PASSED BY EVERY PROGRAM THAT CALLS THE CENTRAL SQL ERROR      *
+000500*  HANDLER (SQLERR01) IMMEDIATELY FOLLOWING AN EXEC SQL          *
+000600*  STATEMENT.  THE CALLING PROGRAM SETS SQE-FUNCTION AND         *
+000700*  SQE-CALLING-PGM BEFORE THE CALL; SQLERR01 SETS                *
+000800*  SQE-RETURN-CODE ON THE WAY BACK TO TELL THE CALLER WHAT       *
+000900*  TO DO NEXT.                                                   *
+000910*                                                                *
+000920*  A CALLER THAT WANTS A FAILING SQL STATEMENT REPRODUCED BY     *
+000930*  SECOND-LEVEL SUPPORT SHOULD MOVE ITS TEXT TO SQE-SQL-TEXT     *
+000940*  AND ITS HOST VARIABLES TO SQE-HOST-VARS (UP TO 10, COUNTED BY *
+000950*  SQE-HOST-VAR-COUNT) BEFORE THE CALL; SQLERR01 WRITES THEM TO  *
+000960*  THE DIAGNOSTIC DUMP FILE WHEN THE SQLCODE IS A HARD ERROR.    *
+000970*                                                                *
+000980*  A CALLER THAT HAS SUCCESSFULLY CONSUMED A RESTART ROW COUNT   *
+000985*  (SQE-FN-RESTART CAME BACK SQE-RC-RESTARTED) SHOULD ISSUE A    *
+000990*  SQE-FN-CLRCHKPT CALL ONCE PROCESSING IS CAUGHT UP, SO A LATER *
+000995*  UNRELATED RUN UNDER THE SAME JOB NAME DOES NOT PICK UP A      *
+000997*  STALE CHECKPOINT LEFT BY THIS RUN.                            *
+001000******************************************************************
+001100 01  SQE-CONTROL-AREA.
+001200     05  SQE-FUNCTION              PIC X(08).
+001300         88  SQE-FN-CHECK              VALUE 'CHECK'.
+001310         88  SQE-FN-RESTART            VALUE 'RESTART'.
+001320         88  SQE-FN-EOJ                VALUE 'EOJ'.
+001330         88  SQE-FN-CLRCHKPT           VALUE 'CLRCHKPT'.
+001400     05  SQE-CALLING-PGM           PIC X(08).
+001410     05  SQE-JOB-NAME              PIC X(08).
+001500     05  SQE-RETURN-CODE           PIC X(09).
+001600         88  SQE-RC-OK                 VALUE 'OK'.
+001700         88  SQE-RC-WARNING            VALUE 'WARNING'.
+001800         88  SQE-RC-ABEND              VALUE 'ABEND'.
+001810         88  SQE-RC-RESTARTED          VALUE 'RESTARTED'.
+001820     05  SQE-RESTART-ROW-COUNT     PIC S9(09) COMP.
+001830     05  SQE-RECONCILE-COUNTS.
+001840         10  SQE-ROWS-READ             PIC S9(09) COMP.
+001850         10  SQE-ROWS-FOUND            PIC S9(09) COMP.
+001860         10  SQE-ROWS-NOTFOUND         PIC S9(09) COMP.
+001870         10  SQE-HARD-ERRORS           PIC S9(09) COMP.
+001880     05  SQE-DIAGNOSTIC-AREA.
+001890         10  SQE-SQL-TEXT              PIC X(80).
+001900         10  SQE-HOST-VAR-COUNT        PIC S9(04) COMP.
+001910         10  SQE-HOST-VARS OCCURS 10 TIMES.
+001920             15  SQE-HV-NAME               PIC X(20).
+001930             15  SQE-HV-VALUE              PIC X(40).
