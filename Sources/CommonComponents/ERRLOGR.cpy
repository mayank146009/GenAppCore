@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*  ERRLOGR  --  SQL ERROR AUDIT LOG RECORD LAYOUT                *
+000300*                                                                *
+000400*  ONE RECORD IS WRITTEN BY SQLERR01 FOR EVERY NON-ZERO          *
+000500*  SQLCODE ENCOUNTERED BY ANY PROGRAM IN THE SHOP.  THE LOG      *
+000600*  IS READ BY THE DAILY SUMMARY (SQLRPT01), THE MONTHLY TREND    *
+000700*  REPORT (SQLRPT02) AND THE ARCHIVE/PURGE JOB (SQLPRG01).       *
+000800******************************************************************
+000900 01  EL-ERROR-RECORD.
+001000     05  EL-LOG-DATE               PIC X(08).
+001100     05  EL-LOG-TIME               PIC X(08).
+001200     05  EL-SQLCAID                PIC X(08).
+001300     05  EL-SQLCODE                PIC S9(09) COMP.
+001400     05  EL-SQLERRP                PIC X(08).
+001500     05  EL-SQLERRMC               PIC X(70).
+001600     05  EL-SQLERRD3               PIC S9(09) COMP.
+001700     05  EL-RESERVED               PIC X(20).
