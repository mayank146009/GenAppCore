@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*  DMPR01  --  SQL ABEND DIAGNOSTIC DUMP RECORD LAYOUT           *
+000300*                                                                *
+000400*  WRITTEN BY SQLERR01 TO THE DIAGNOSTIC DUMP FILE (DDNAME       *
+000500*  SQLDUMP) WHEN A CALLER'S SQLCODE IS A HARD ERROR.  ONE        *
+000600*  HEADER RECORD (DP-TYPE-HEADER) CARRIES THE SQLCA FIELDS AND   *
+000700*  THE FAILING SQL STATEMENT TEXT; IT IS FOLLOWED BY ZERO OR     *
+000800*  MORE DETAIL RECORDS (DP-TYPE-DETAIL), ONE PER HOST VARIABLE,  *
+000900*  SO SECOND-LEVEL SUPPORT CAN REPRODUCE THE FAILING STATEMENT   *
+001000*  WITHOUT GOING BACK TO THE CALLING PROGRAM'S SOURCE.           *
+001100******************************************************************
+001200 01  DP-DUMP-RECORD.
+001300     05  DP-RECORD-TYPE            PIC X(01).
+001400         88  DP-TYPE-HEADER            VALUE 'H'.
+001500         88  DP-TYPE-DETAIL            VALUE 'D'.
+001600     05  DP-LOG-DATE               PIC X(08).
+001700     05  DP-LOG-TIME               PIC X(08).
+001800     05  DP-SQLCAID                PIC X(08).
+001900     05  DP-SQLCODE                PIC S9(09) COMP.
+002000     05  DP-SQLERRP                PIC X(08).
+002100     05  DP-SQLERRMC               PIC X(70).
+002200     05  DP-SQLERRD3               PIC S9(09) COMP.
+002300     05  DP-SQL-TEXT               PIC X(80).
+002400     05  DP-HOST-VAR-NAME          PIC X(20).
+002500     05  DP-HOST-VAR-VALUE         PIC X(40).
