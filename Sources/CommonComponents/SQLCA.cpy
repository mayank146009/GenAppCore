@@ -18,3 +18,10 @@
               10 SQLWARN3  PIC X(1).
               10 SQLWARN4  PIC X(1).
               10 SQLWARN5  PIC X(1).
+              10 SQLWARN6  PIC X(1).
+              10 SQLWARN7  PIC X(1).
+           05 SQLEXT.
+              10 SQLWARN8  PIC X(1).
+              10 SQLWARN9  PIC X(1).
+              10 SQLWARNA  PIC X(1).
+              10 SQLSTATE  PIC X(5).
