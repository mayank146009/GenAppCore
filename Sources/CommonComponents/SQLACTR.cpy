@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*  SQLACTR  --  SQLCODE SEVERITY/ACTION LOOKUP RECORD LAYOUT     *
+000300*                                                                *
+000400*  ONE RECORD PER SQLCODE, KEYED BY AL-SQLCODE.  MAINTAINED BY   *
+000500*  OPERATIONS (VIA SQLACT01) RATHER THAN BAKED INTO PROGRAM      *
+000600*  LOGIC, SO THE RECOMMENDED ACTION FOR A GIVEN CODE CAN CHANGE  *
+000700*  WITHOUT A RECOMPILE.                                          *
+000800******************************************************************
+000900 01  AL-ACTION-RECORD.
+001000     05  AL-SQLCODE                PIC S9(09) COMP.
+001100     05  AL-SEVERITY               PIC X(10).
+001200         88  AL-SEV-INFO               VALUE 'INFO'.
+001300         88  AL-SEV-WARNING            VALUE 'WARNING'.
+001400         88  AL-SEV-CRITICAL           VALUE 'CRITICAL'.
+001500     05  AL-ACTION                 PIC X(20).
+001600         88  AL-ACT-RERUN              VALUE 'RERUN'.
+001700         88  AL-ACT-ESCALATE           VALUE 'ESCALATE TO DBA'.
+001800         88  AL-ACT-INFO-ONLY          VALUE 'INFORMATIONAL ONLY'.
+001900     05  AL-DESCRIPTION            PIC X(40).
