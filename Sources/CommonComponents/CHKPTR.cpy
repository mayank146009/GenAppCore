@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*  CHKPTR  --  BATCH CHECKPOINT/RESTART RECORD LAYOUT            *
+000300*                                                                *
+000400*  ONE RECORD PER JOB, KEYED BY CK-JOB-NAME.  WRITTEN BY         *
+000500*  SQLERR01 WHEN A RUN TAKES A -911 (DEADLOCK) OR -913           *
+000600*  (TIMEOUT) SO THE RERUN CAN RESTART AT THE LAST COMMITTED      *
+000700*  ROW INSTEAD OF REPROCESSING THE WHOLE INPUT FILE.             *
+000800******************************************************************
+000900 01  CK-CHECKPOINT-RECORD.
+001000     05  CK-JOB-NAME               PIC X(08).
+001100     05  CK-PROGRAM-NAME           PIC X(08).
+001200     05  CK-SQLCODE                PIC S9(09) COMP.
+001300     05  CK-LAST-COMMIT-COUNT      PIC S9(09) COMP.
+001400     05  CK-CHECKPOINT-DATE        PIC X(08).
+001500     05  CK-CHECKPOINT-TIME        PIC X(08).
