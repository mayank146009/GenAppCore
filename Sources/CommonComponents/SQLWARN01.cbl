@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SQLWARN01.
+000300 AUTHOR.        DBA-SUPPORT-GROUP.
+000400 INSTALLATION.  DATA-CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  SQLWARN01  --  SQLWARN FLAG DECODE AND OPERATOR MESSAGE       *
+000900*                                                                *
+001000*  CALLED BY ANY PROGRAM AFTER AN EXEC SQL TO TRANSLATE ANY      *
+001100*  LIT SQLWARN0 THROUGH SQLWARN5 FLAG IN THE CALLER'S SQLCA      *
+001200*  INTO A READABLE MESSAGE ON THE OPERATOR CONSOLE, USING THE    *
+001300*  SQLWARNT DECODE TABLE.  A TRUNCATION OR UNQUALIFIED           *
+001400*  UPDATE/DELETE WARNING NO LONGER PASSES THROUGH SILENTLY.      *
+001500*                                                                *
+001600*  CALL 'SQLWARN01' USING SQLCA.                                 *
+001700******************************************************************
+001800*  MODIFICATION HISTORY                                         *
+001900*  DATE       BY   DESCRIPTION                                  *
+002000*  ---------- ---- ------------------------------------------   *
+002100*  2026-08-09 DBA  ORIGINAL PROGRAM.                             *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-Z15.
+002600 OBJECT-COMPUTER.   IBM-Z15.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000     COPY SQLWARNT.
+003100 01  WS-CONSOLE-MESSAGE.
+003200     05  FILLER                    PIC X(14)
+003300             VALUE 'SQL WARNING - '.
+003400     05  WS-MSG-TEXT               PIC X(40).
+003500
+003600 LINKAGE SECTION.
+003700     COPY SQLCA.
+003800
+003900 PROCEDURE DIVISION USING SQLCA.
+004000 0000-MAINLINE.
+004100     PERFORM 1000-CHECK-WARNINGS   THRU 1000-EXIT.
+004200     GOBACK.
+004300
+004400 1000-CHECK-WARNINGS.
+004500     IF SQLWARN0 NOT = SPACE
+004600         SET WT-IDX TO 1
+004700         PERFORM 1100-DISPLAY-WARNING THRU 1100-EXIT
+004800     END-IF.
+004900     IF SQLWARN1 NOT = SPACE
+005000         SET WT-IDX TO 2
+005100         PERFORM 1100-DISPLAY-WARNING THRU 1100-EXIT
+005200     END-IF.
+005300     IF SQLWARN2 NOT = SPACE
+005400         SET WT-IDX TO 3
+005500         PERFORM 1100-DISPLAY-WARNING THRU 1100-EXIT
+005600     END-IF.
+005700     IF SQLWARN3 NOT = SPACE
+005800         SET WT-IDX TO 4
+005900         PERFORM 1100-DISPLAY-WARNING THRU 1100-EXIT
+006000     END-IF.
+006100     IF SQLWARN4 NOT = SPACE
+006200         SET WT-IDX TO 5
+006300         PERFORM 1100-DISPLAY-WARNING THRU 1100-EXIT
+006400     END-IF.
+006500     IF SQLWARN5 NOT = SPACE
+006600         SET WT-IDX TO 6
+006700         PERFORM 1100-DISPLAY-WARNING THRU 1100-EXIT
+006800     END-IF.
+006900 1000-EXIT.
+007000     EXIT.
+007100
+007200 1100-DISPLAY-WARNING.
+007300     MOVE WT-DESCRIPTION (WT-IDX) TO WS-MSG-TEXT.
+007400     DISPLAY WS-CONSOLE-MESSAGE UPON CONSOLE.
+007500 1100-EXIT.
+007600     EXIT.
