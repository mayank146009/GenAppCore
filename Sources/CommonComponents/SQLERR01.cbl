@@ -0,0 +1,429 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SQLERR01.
+000120 AUTHOR.        DBA-SUPPORT-GROUP.
+000130 INSTALLATION.  DATA-CENTER.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*  SQLERR01  --  CENTRAL SQL ERROR-HANDLING SUBPROGRAM           *
+000180*                                                                *
+000190*  CALLED BY EVERY PROGRAM IMMEDIATELY AFTER EACH EXEC SQL       *
+000200*  STATEMENT.  WHEN SQLCODE IS NON-ZERO, WRITES ONE RECORD TO    *
+000210*  THE SQL ERROR AUDIT LOG (DDNAME ERRLOG) CAPTURING SQLCAID,    *
+000220*  SQLCODE, SQLERRP, SQLERRMC AND A TIMESTAMP, SO OPERATIONS     *
+000230*  HAS ONE PLACE TO LOOK INSTEAD OF HUNTING THROUGH JOB LOGS.    *
+000240*                                                                *
+000250*  ON A -911 (DEADLOCK) OR -913 (TIMEOUT) THE CALLER'S LAST      *
+000260*  COMMITTED ROW COUNT (SQLERRD(3)) IS ALSO SAVED TO THE         *
+000270*  CHECKPOINT FILE (DDNAME CHKPT), KEYED BY SQE-JOB-NAME, SO A   *
+000280*  RESTARTED RUN CAN SKIP AHEAD INSTEAD OF REPROCESSING THE      *
+000290*  WHOLE INPUT FILE.  A CALLER STARTING IN RESTART MODE CALLS    *
+000300*  SQLERR01 WITH SQE-FUNCTION OF 'RESTART' TO RETRIEVE THE       *
+000310*  LAST CHECKPOINT ROW COUNT FOR ITS JOB.                        *
+000320*                                                                *
+000330*  EVERY LOGGED SQLCODE IS ALSO LOOKED UP IN THE SQLCODE         *
+000340*  SEVERITY/ACTION FILE (DDNAME SQLACT), A VSAM KSDS MAINTAINED  *
+000350*  BY OPERATIONS (VIA SQLACT01) SO THE RECOMMENDED ACTION CAN    *
+000360*  BE CHANGED WITHOUT A RECOMPILE.  IF THE FILE IS MISSING OR    *
+000370*  THE CODE IS NOT ON FILE, A GENERIC FALLBACK IS PRINTED        *
+000380*  INSTEAD OF FAILING THE CALL.                                  *
+000390*                                                                *
+000400*  ON A HARD SQL ERROR (NEGATIVE SQLCODE) THE SQLCA FIELDS, THE  *
+000410*  FAILING STATEMENT TEXT AND HOST VARIABLES SUPPLIED BY THE     *
+000420*  CALLER IN SQE-SQL-TEXT/SQE-HOST-VARS ARE WRITTEN TO THE       *
+000430*  DIAGNOSTIC DUMP FILE (DDNAME SQLDUMP) FOR SECOND-LEVEL        *
+000440*  SUPPORT TO REPRODUCE THE FAILURE.                             *
+000450*                                                                *
+000460*  CALL 'SQLERR01' USING SQE-CONTROL-AREA, SQLCA.                *
+000470******************************************************************
+000480*  MODIFICATION HISTORY                                         *
+000490*  DATE       BY   DESCRIPTION                                  *
+000500*  ---------- ---- ------------------------------------------   *
+000510*  2026-08-09 DBA  ORIGINAL PROGRAM - AUDIT LOG OF SQL ERRORS.   *
+000520*  2026-08-09 DBA  ADDED CHECKPOINT/RESTART ON -911 AND -913.    *
+000530*  2026-08-09 DBA  ADDED SQLCODE SEVERITY/ACTION LOOKUP.         *
+000540*  2026-08-09 DBA  ADDED ABEND-TIME DIAGNOSTIC DUMP.             *
+000550*  2026-08-09 DBA  REMOVED THE OPEN-OUTPUT-ON-STATUS-35 FALLBACK *
+000560*                  FOR CHKPT-FILE -- A VSAM CLUSTER CANNOT BE    *
+000570*                  FABRICATED THAT WAY AND MUST BE IDCAMS-       *
+000580*                  DEFINED BEFORE THIS PROGRAM RUNS.  ALSO       *
+000590*                  CLAMPED THE DUMP HOST-VARIABLE LOOP TO THE    *
+000600*                  SIZE OF SQE-HOST-VARS SO A CALLER-SUPPLIED    *
+000610*                  COUNT OVER 10 CANNOT SUBSCRIPT PAST THE TABLE.*
+000620*  2026-08-09 DBA  STOPPED COUNTING POSITIVE (NON +100) SQLCODES *
+000630*                  AS HARD ERRORS -- ONLY NEGATIVE SQLCODES BUMP *
+000640*                  WS-HARD-ERRORS NOW.  ADDED SQE-FN-CLRCHKPT SO *
+000650*                  A CALLER CAN DELETE A CONSUMED CHECKPOINT     *
+000660*                  RECORD AND A LATER RUN UNDER THE SAME JOB     *
+000670*                  NAME DOESN'T PICK UP A STALE ONE.  ADDED A    *
+000680*                  ONE-SHOT GUARD ON SQE-FN-EOJ SO A SECOND CALL *
+000690*                  IN THE SAME RUN UNIT WARNS INSTEAD OF         *
+000700*                  RE-ACCUMULATING COUNTS.                      *
+000710*  2026-08-09 DBA  CHKPT-FILE'S OPEN WAS NEVER STATUS-CHECKED,   *
+000720*                  SO A MISSING CHKPT DD LOOKED LIKE A           *
+000730*                  SUCCESSFUL OPEN AND LATER I-O AGAINST IT      *
+000740*                  WOULD ABEND.  ADDED WS-CHKPT-AVAIL-SW,        *
+000750*                  MIRRORING THE EXISTING SQLACT-FILE DEGRADE-   *
+000760*                  GRACEFULLY PATTERN, SO CHECKPOINT/RESTART     *
+000770*                  BECOMES A NO-OP INSTEAD OF AN ABEND WHEN THE  *
+000780*                  CALLER HAS NO CHKPT DD.                      *
+000790******************************************************************
+000800 ENVIRONMENT DIVISION.
+000810 CONFIGURATION SECTION.
+000820 SOURCE-COMPUTER.   IBM-Z15.
+000830 OBJECT-COMPUTER.   IBM-Z15.
+000840 INPUT-OUTPUT SECTION.
+000850 FILE-CONTROL.
+000860     SELECT ERRLOG-FILE  ASSIGN TO ERRLOG
+000870            ORGANIZATION IS SEQUENTIAL
+000880            FILE STATUS  IS WS-ERRLOG-STATUS.
+000890     SELECT CHKPT-FILE   ASSIGN TO CHKPT
+000900            ORGANIZATION IS INDEXED
+000910            ACCESS MODE  IS DYNAMIC
+000920            RECORD KEY   IS CK-JOB-NAME
+000930            FILE STATUS  IS WS-CHKPT-STATUS.
+000940     SELECT SQLACT-FILE  ASSIGN TO SQLACT
+000950            ORGANIZATION IS INDEXED
+000960            ACCESS MODE  IS DYNAMIC
+000970            RECORD KEY   IS AL-SQLCODE
+000980            FILE STATUS  IS WS-SQLACT-STATUS.
+000990     SELECT DUMP-FILE    ASSIGN TO SQLDUMP
+001000            ORGANIZATION IS SEQUENTIAL
+001010            FILE STATUS  IS WS-DUMP-STATUS.
+001020
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050 FD  ERRLOG-FILE
+001060     RECORDING MODE IS F
+001070     LABEL RECORDS ARE STANDARD.
+001080     COPY ERRLOGR.
+001090
+001100 FD  CHKPT-FILE
+001110     LABEL RECORDS ARE STANDARD.
+001120     COPY CHKPTR.
+001130
+001140 FD  SQLACT-FILE
+001150     LABEL RECORDS ARE STANDARD.
+001160     COPY SQLACTR.
+001170
+001180 FD  DUMP-FILE
+001190     RECORDING MODE IS F
+001200     LABEL RECORDS ARE STANDARD.
+001210     COPY DMPR01.
+001220
+001230 WORKING-STORAGE SECTION.
+001240 01  WS-SWITCHES.
+001250     05  WS-FILE-OPEN-SW           PIC X(01) VALUE 'N'.
+001260         88  WS-FILE-IS-OPEN           VALUE 'Y'.
+001270     05  WS-EOJ-DONE-SW            PIC X(01) VALUE 'N'.
+001280         88  WS-EOJ-ALREADY-DONE      VALUE 'Y'.
+001290     05  WS-CHKPT-OPEN-SW          PIC X(01) VALUE 'N'.
+001300         88  WS-CHKPT-IS-OPEN          VALUE 'Y'.
+001310     05  WS-CHKPT-AVAIL-SW         PIC X(01) VALUE 'Y'.
+001320         88  WS-CHKPT-AVAILABLE        VALUE 'Y'.
+001330     05  WS-SQLACT-OPEN-SW         PIC X(01) VALUE 'N'.
+001340         88  WS-SQLACT-IS-OPEN         VALUE 'Y'.
+001350     05  WS-SQLACT-AVAIL-SW        PIC X(01) VALUE 'Y'.
+001360         88  WS-SQLACT-AVAILABLE       VALUE 'Y'.
+001370     05  WS-DUMP-OPEN-SW           PIC X(01) VALUE 'N'.
+001380         88  WS-DUMP-IS-OPEN           VALUE 'Y'.
+001390 77  WS-ERRLOG-STATUS              PIC X(02) VALUE SPACES.
+001400 77  WS-CHKPT-STATUS               PIC X(02) VALUE SPACES.
+001410 77  WS-SQLACT-STATUS              PIC X(02) VALUE SPACES.
+001420 77  WS-DUMP-STATUS                PIC X(02) VALUE SPACES.
+001430 77  WS-HV-IDX                     PIC S9(04) COMP VALUE ZERO.
+001440 77  WS-HV-MAX                     PIC S9(04) COMP VALUE ZERO.
+001450 77  WS-HV-TABLE-MAX               PIC S9(04) COMP VALUE 10.
+001460 01  WS-ACTION-LINE.
+001470     05  FILLER                    PIC X(05) VALUE 'ACT: '.
+001480     05  WK-ACT-SQLCODE            PIC -(9)9.
+001490     05  FILLER                    PIC X(02) VALUE '  '.
+001500     05  WK-ACT-SEVERITY           PIC X(10).
+001510     05  FILLER                    PIC X(01) VALUE SPACE.
+001520     05  WK-ACT-ACTION             PIC X(20).
+001530     05  FILLER                    PIC X(02) VALUE '  '.
+001540     05  WK-ACT-SQLERRMC           PIC X(70).
+001550 01  WS-SYS-DATE                   PIC 9(08).
+001560 01  WS-SYS-TIME                   PIC 9(08).
+001570 01  WS-RECONCILE-COUNTS.
+001580     05  WS-ROWS-READ              PIC S9(09) COMP VALUE ZERO.
+001590     05  WS-ROWS-FOUND             PIC S9(09) COMP VALUE ZERO.
+001600     05  WS-ROWS-NOTFOUND          PIC S9(09) COMP VALUE ZERO.
+001610     05  WS-HARD-ERRORS            PIC S9(09) COMP VALUE ZERO.
+001620 01  WS-RECONCILE-LINE.
+001630     05  FILLER                    PIC X(22)
+001640             VALUE 'SQLERR01 RECONCILE - '.
+001650     05  FILLER                    PIC X(06) VALUE 'READ='.
+001660     05  WR-ROWS-READ              PIC ZZZ,ZZZ,ZZ9.
+001670     05  FILLER                    PIC X(08) VALUE ' FOUND='.
+001680     05  WR-ROWS-FOUND             PIC ZZZ,ZZZ,ZZ9.
+001690     05  FILLER                    PIC X(11) VALUE ' NOTFOUND='.
+001700     05  WR-ROWS-NOTFOUND          PIC ZZZ,ZZZ,ZZ9.
+001710     05  FILLER                    PIC X(07) VALUE ' HARD='.
+001720     05  WR-HARD-ERRORS            PIC ZZZ,ZZZ,ZZ9.
+
+001730 01  WS-EOJ-WARN-LINE.
+001740     05  FILLER                    PIC X(40)
+001750             VALUE 'SQLERR01 WARNING - SQE-FN-EOJ CALLED'.
+001760     05  FILLER                    PIC X(40)
+001770             VALUE ' MORE THAN ONCE IN THIS RUN UNIT.'.
+
+001780 01  WS-CRITICAL-CODE-VALUES.
+001790     05  FILLER                    PIC S9(09) COMP VALUE -904.
+001800     05  FILLER                    PIC S9(09) COMP VALUE -911.
+001810 01  WS-CRITICAL-CODE-TABLE REDEFINES WS-CRITICAL-CODE-VALUES.
+001820     05  WS-CRITICAL-CODE OCCURS 2 TIMES
+001830                           INDEXED BY WS-CRIT-IDX
+001840                           PIC S9(09) COMP.
+
+001850 01  WS-ALERT-LINE-1.
+001860     05  FILLER                    PIC X(23)
+001870             VALUE '**CRITICAL SQL ALERT** '.
+001880     05  FILLER                    PIC X(05) VALUE 'PGM='.
+001890     05  WA-SQLERRP                PIC X(08).
+001900     05  FILLER                    PIC X(06) VALUE ' CODE='.
+001910     05  WA-SQLCODE                PIC -(9)9.
+
+001920 01  WS-ALERT-LINE-2.
+001930     05  FILLER                    PIC X(05) VALUE 'MSG: '.
+001940     05  WA-SQLERRMC               PIC X(70).
+
+001950
+001960 LINKAGE SECTION.
+001970     COPY SQLE01C.
+001980     COPY SQLCA.
+001990
+002000 PROCEDURE DIVISION USING SQE-CONTROL-AREA, SQLCA.
+002010 0000-MAINLINE.
+002020     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+002030     EVALUATE TRUE
+002040         WHEN SQE-FN-RESTART
+002050             PERFORM 5000-RETRIEVE-CHECKPOINT THRU 5000-EXIT
+002060         WHEN SQE-FN-CLRCHKPT
+002070             PERFORM 5100-CLEAR-CHECKPOINT THRU 5100-EXIT
+002080         WHEN SQE-FN-EOJ
+002090             PERFORM 6000-PRINT-RECONCILE THRU 6000-EXIT
+002100         WHEN OTHER
+002110             PERFORM 2000-CHECK-SQLCODE THRU 2000-EXIT
+002120     END-EVALUATE.
+002130     GOBACK.
+002140
+002150 1000-INITIALIZE.
+002160     IF NOT WS-FILE-IS-OPEN
+002170         OPEN EXTEND ERRLOG-FILE
+002180         IF WS-ERRLOG-STATUS = '35'
+002190             OPEN OUTPUT ERRLOG-FILE
+002200             CLOSE ERRLOG-FILE
+002210             OPEN EXTEND ERRLOG-FILE
+002220         END-IF
+002230         SET WS-FILE-IS-OPEN TO TRUE
+002240     END-IF.
+002250     IF NOT WS-CHKPT-IS-OPEN
+002260         OPEN I-O CHKPT-FILE
+002270         IF WS-CHKPT-STATUS NOT = '00'
+002280             MOVE 'N' TO WS-CHKPT-AVAIL-SW
+002290         END-IF
+002300         SET WS-CHKPT-IS-OPEN TO TRUE
+002310     END-IF.
+002320     IF NOT WS-SQLACT-IS-OPEN
+002330         OPEN INPUT SQLACT-FILE
+002340         IF WS-SQLACT-STATUS NOT = '00'
+002350             MOVE 'N' TO WS-SQLACT-AVAIL-SW
+002360         END-IF
+002370         SET WS-SQLACT-IS-OPEN TO TRUE
+002380     END-IF.
+002390     IF NOT WS-DUMP-IS-OPEN
+002400         OPEN EXTEND DUMP-FILE
+002410         IF WS-DUMP-STATUS = '35'
+002420             OPEN OUTPUT DUMP-FILE
+002430             CLOSE DUMP-FILE
+002440             OPEN EXTEND DUMP-FILE
+002450         END-IF
+002460         SET WS-DUMP-IS-OPEN TO TRUE
+002470     END-IF.
+002480 1000-EXIT.
+002490     EXIT.
+002500
+002510 2000-CHECK-SQLCODE.
+002520     SET SQE-RC-OK TO TRUE.
+002530     ADD 1 TO WS-ROWS-READ.
+002540     EVALUATE TRUE
+002550         WHEN SQLCODE = ZERO
+002560             ADD 1 TO WS-ROWS-FOUND
+002570         WHEN SQLCODE = +100
+002580             ADD 1 TO WS-ROWS-NOTFOUND
+002590             PERFORM 2100-WRITE-ERROR-LOG THRU 2100-EXIT
+002600             SET SQE-RC-WARNING TO TRUE
+002610         WHEN OTHER
+002620             PERFORM 2100-WRITE-ERROR-LOG THRU 2100-EXIT
+002630             IF SQLCODE < ZERO
+002640                 ADD 1 TO WS-HARD-ERRORS
+002650                 SET SQE-RC-ABEND TO TRUE
+002660                 PERFORM 2600-WRITE-DUMP THRU 2600-EXIT
+002670             ELSE
+002680                 SET SQE-RC-WARNING TO TRUE
+002690             END-IF
+002700             IF SQLCODE = -911 OR SQLCODE = -913
+002710                 PERFORM 2400-TAKE-CHECKPOINT THRU 2400-EXIT
+002720             END-IF
+002730             PERFORM 2500-CHECK-CRITICAL THRU 2500-EXIT
+002740     END-EVALUATE.
+002750 2000-EXIT.
+002760     EXIT.
+002770
+002780 2100-WRITE-ERROR-LOG.
+002790     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+002800     ACCEPT WS-SYS-TIME FROM TIME.
+002810     MOVE WS-SYS-DATE  TO EL-LOG-DATE.
+002820     MOVE WS-SYS-TIME  TO EL-LOG-TIME.
+002830     MOVE SQLCAID      TO EL-SQLCAID.
+002840     MOVE SQLCODE      TO EL-SQLCODE.
+002850     MOVE SQLERRP      TO EL-SQLERRP.
+002860     MOVE SQLERRMC     TO EL-SQLERRMC.
+002870     MOVE SQLERRD (3)  TO EL-SQLERRD3.
+002880     MOVE SPACES       TO EL-RESERVED.
+002890     WRITE EL-ERROR-RECORD.
+002900     PERFORM 2700-LOOKUP-ACTION THRU 2700-EXIT.
+002910 2100-EXIT.
+002920     EXIT.
+002930
+002940 2400-TAKE-CHECKPOINT.
+002950     IF WS-CHKPT-AVAILABLE
+002960         MOVE SQE-JOB-NAME      TO CK-JOB-NAME
+002970         MOVE SQLERRP           TO CK-PROGRAM-NAME
+002980         MOVE SQLCODE           TO CK-SQLCODE
+002990         MOVE SQLERRD (3)       TO CK-LAST-COMMIT-COUNT
+003000         MOVE WS-SYS-DATE       TO CK-CHECKPOINT-DATE
+003010         MOVE WS-SYS-TIME       TO CK-CHECKPOINT-TIME
+003020         WRITE CK-CHECKPOINT-RECORD
+003030             INVALID KEY
+003040                 REWRITE CK-CHECKPOINT-RECORD
+003050         END-WRITE
+003060     END-IF.
+003070 2400-EXIT.
+003080     EXIT.
+
+003090 2500-CHECK-CRITICAL.
+003100     SET WS-CRIT-IDX TO 1.
+003110     SEARCH WS-CRITICAL-CODE
+003120         AT END
+003130             CONTINUE
+003140         WHEN WS-CRITICAL-CODE (WS-CRIT-IDX) = SQLCODE
+003150             PERFORM 2510-FIRE-ALERT THRU 2510-EXIT
+003160     END-SEARCH.
+003170 2500-EXIT.
+003180     EXIT.
+
+003190 2510-FIRE-ALERT.
+003200     MOVE SQLERRP  TO WA-SQLERRP.
+003210     MOVE SQLCODE  TO WA-SQLCODE.
+003220     MOVE SQLERRMC TO WA-SQLERRMC.
+003230     DISPLAY WS-ALERT-LINE-1 UPON CONSOLE.
+003240     DISPLAY WS-ALERT-LINE-2 UPON CONSOLE.
+003250 2510-EXIT.
+003260     EXIT.
+
+003270 2600-WRITE-DUMP.
+003280     MOVE SPACES            TO DP-DUMP-RECORD.
+003290     SET DP-TYPE-HEADER     TO TRUE.
+003300     MOVE WS-SYS-DATE       TO DP-LOG-DATE.
+003310     MOVE WS-SYS-TIME       TO DP-LOG-TIME.
+003320     MOVE SQLCAID           TO DP-SQLCAID.
+003330     MOVE SQLCODE           TO DP-SQLCODE.
+003340     MOVE SQLERRP           TO DP-SQLERRP.
+003350     MOVE SQLERRMC          TO DP-SQLERRMC.
+003360     MOVE SQLERRD (3)       TO DP-SQLERRD3.
+003370     MOVE SQE-SQL-TEXT      TO DP-SQL-TEXT.
+003380     WRITE DP-DUMP-RECORD.
+003390     IF SQE-HOST-VAR-COUNT > WS-HV-TABLE-MAX
+003400         MOVE WS-HV-TABLE-MAX    TO WS-HV-MAX
+003410     ELSE
+003420         MOVE SQE-HOST-VAR-COUNT TO WS-HV-MAX
+003430     END-IF.
+003440     PERFORM 2610-WRITE-HOST-VAR THRU 2610-EXIT
+003450         VARYING WS-HV-IDX FROM 1 BY 1
+003460         UNTIL WS-HV-IDX > WS-HV-MAX.
+003470 2600-EXIT.
+003480     EXIT.
+
+003490 2610-WRITE-HOST-VAR.
+003500     MOVE SPACES            TO DP-DUMP-RECORD.
+003510     SET DP-TYPE-DETAIL     TO TRUE.
+003520     MOVE WS-SYS-DATE       TO DP-LOG-DATE.
+003530     MOVE WS-SYS-TIME       TO DP-LOG-TIME.
+003540     MOVE SQLCAID           TO DP-SQLCAID.
+003550     MOVE SQLCODE           TO DP-SQLCODE.
+003560     MOVE SQLERRP           TO DP-SQLERRP.
+003570     MOVE SQE-HV-NAME (WS-HV-IDX)  TO DP-HOST-VAR-NAME.
+003580     MOVE SQE-HV-VALUE (WS-HV-IDX) TO DP-HOST-VAR-VALUE.
+003590     WRITE DP-DUMP-RECORD.
+003600 2610-EXIT.
+003610     EXIT.
+
+003620 2700-LOOKUP-ACTION.
+003630     MOVE SQLCODE      TO WK-ACT-SQLCODE.
+003640     MOVE SQLERRMC     TO WK-ACT-SQLERRMC.
+003650     IF WS-SQLACT-AVAILABLE
+003660         MOVE SQLCODE  TO AL-SQLCODE
+003670         READ SQLACT-FILE KEY IS AL-SQLCODE
+003680             INVALID KEY
+003690                 MOVE 'UNKNOWN'       TO WK-ACT-SEVERITY
+003700                 MOVE 'SEE PROGRAMMER' TO WK-ACT-ACTION
+003710             NOT INVALID KEY
+003720                 MOVE AL-SEVERITY     TO WK-ACT-SEVERITY
+003730                 MOVE AL-ACTION       TO WK-ACT-ACTION
+003740         END-READ
+003750     ELSE
+003760         MOVE 'UNKNOWN'        TO WK-ACT-SEVERITY
+003770         MOVE 'SEE PROGRAMMER' TO WK-ACT-ACTION
+003780     END-IF.
+003790     DISPLAY WS-ACTION-LINE.
+003800 2700-EXIT.
+003810     EXIT.
+
+003820 5000-RETRIEVE-CHECKPOINT.
+003830     IF WS-CHKPT-AVAILABLE
+003840         MOVE SQE-JOB-NAME TO CK-JOB-NAME
+003850         READ CHKPT-FILE KEY IS CK-JOB-NAME
+003860             INVALID KEY
+003870                 MOVE ZERO TO SQE-RESTART-ROW-COUNT
+003880                 SET SQE-RC-OK TO TRUE
+003890             NOT INVALID KEY
+003900                 MOVE CK-LAST-COMMIT-COUNT
+003910                     TO SQE-RESTART-ROW-COUNT
+003920                 SET SQE-RC-RESTARTED TO TRUE
+003930         END-READ
+003940     ELSE
+003950         MOVE ZERO TO SQE-RESTART-ROW-COUNT
+003960         SET SQE-RC-OK TO TRUE
+003970     END-IF.
+003980 5000-EXIT.
+003990     EXIT.
+004000
+004010 5100-CLEAR-CHECKPOINT.
+004020     IF WS-CHKPT-AVAILABLE
+004030         MOVE SQE-JOB-NAME TO CK-JOB-NAME
+004040         DELETE CHKPT-FILE RECORD
+004050             INVALID KEY
+004060                 CONTINUE
+004070         END-DELETE
+004080     END-IF.
+004090     SET SQE-RC-OK TO TRUE.
+004100 5100-EXIT.
+004110     EXIT.
+004120
+004130 6000-PRINT-RECONCILE.
+004140     IF WS-EOJ-ALREADY-DONE
+004150         DISPLAY WS-EOJ-WARN-LINE UPON CONSOLE
+004160     ELSE
+004170         MOVE WS-ROWS-READ     TO WR-ROWS-READ SQE-ROWS-READ
+004180         MOVE WS-ROWS-FOUND    TO WR-ROWS-FOUND SQE-ROWS-FOUND
+004190         MOVE WS-ROWS-NOTFOUND
+004200             TO WR-ROWS-NOTFOUND SQE-ROWS-NOTFOUND
+004210         MOVE WS-HARD-ERRORS   TO WR-HARD-ERRORS SQE-HARD-ERRORS
+004220         DISPLAY WS-RECONCILE-LINE UPON CONSOLE
+004230         SET WS-EOJ-ALREADY-DONE TO TRUE
+004240     END-IF.
+004250     SET SQE-RC-OK TO TRUE.
+004260 6000-EXIT.
+004270     EXIT.
