@@ -0,0 +1,18 @@
+//SQLACT01 JOB (ACCTNO),'SQLACT LOOKUP MAINT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SQLACT01 -- SQLCODE SEVERITY/ACTION LOOKUP MAINTENANCE         *
+//*                                                                *
+//* RUNS THE SQLACT01 PROGRAM TO LOAD OR REFRESH THE SQLCODE       *
+//* SEVERITY-AND-ACTION LOOKUP VSAM KSDS (DDNAME SQLACT) FROM A    *
+//* SEQUENTIAL MAINTENANCE FEED (DDNAME SQLACTIN) PREPARED BY      *
+//* OPERATIONS.  THE SQLACT CLUSTER MUST ALREADY BE DEFINED --     *
+//* SEE SQLVDEF1 -- BEFORE THIS JOB IS RUN FOR THE FIRST TIME.     *
+//* SUBMITTED ON DEMAND WHENEVER THE DBA TEAM CHANGES A             *
+//* RECOMMENDED ACTION OR ADDS A NEW SQLCODE TO THE TABLE.         *
+//*--------------------------------------------------------------*
+//STEP10   EXEC PGM=SQLACT01
+//STEPLIB  DD   DSN=PROD.SQLERR.LOADLIB,DISP=SHR
+//SQLACTIN DD   DSN=PROD.SQLERR.SQLACT.MAINT,DISP=SHR
+//SQLACT   DD   DSN=PROD.SQLERR.SQLACT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
