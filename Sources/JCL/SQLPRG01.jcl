@@ -0,0 +1,42 @@
+//SQLPRG01 JOB (ACCTNO),'SQL ERRLOG PURGE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SQLPRG01 -- PERIODIC SQL ERROR LOG ARCHIVE/PURGE              *
+//*                                                                *
+//* RUNS THE SQLPRG01 PROGRAM TO SPLIT THE LIVE SQL ERROR AUDIT    *
+//* LOG INTO RECORDS OLDER THAN THE RETENTION WINDOW (ARCHIVED)    *
+//* AND RECORDS WITHIN IT (RETAINED), THEN REPLACES THE LIVE LOG   *
+//* WITH THE RETAINED SET SO IT NEVER GROWS WITHOUT BOUND.         *
+//*                                                                *
+//* SCHEDULED MONTHLY BY OPERATIONS, AFTER THE MONTHLY TREND       *
+//* REPORT (SQLRPT02) HAS RUN AGAINST THE FULL LOG.  THE RETENTION *
+//* CUTOFF DATE CARD IN SYSIN IS BUILT BY THE SCHEDULER FROM THE   *
+//* SHOP'S STANDARD 90-DAY RETENTION WINDOW.                       *
+//*--------------------------------------------------------------*
+//STEP10   EXEC PGM=SQLPRG01
+//STEPLIB  DD   DSN=PROD.SQLERR.LOADLIB,DISP=SHR
+//ERRLOG   DD   DSN=PROD.SQLERR.ERRLOG,DISP=SHR
+//SQLARCH  DD   DSN=PROD.SQLERR.ERRLOG.ARCHIVE,
+//             DISP=(MOD,CATLG,KEEP)
+//ERRLOGN  DD   DSN=PROD.SQLERR.ERRLOG.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             LIKE=PROD.SQLERR.ERRLOG
+//*  CUTOFF DATE CARD (YYYYMMDD, COLS 1-8) -- TODAY MINUS THE SHOP'S
+//*  90-DAY RETENTION WINDOW.  THE SCHEDULER OVERRIDES THIS CARD AT
+//*  SUBMISSION TIME; THE VALUE BELOW IS THE LAST DATE OPERATIONS SET.
+//SYSIN    DD   *
+20260511
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP20 -- REPLACE THE LIVE LOG WITH THE TRIMMED (RETAINED)    *
+//* COPY ONCE THE SPLIT COMPLETES SUCCESSFULLY.                   *
+//*--------------------------------------------------------------*
+//STEP20   EXEC PGM=IDCAMS,COND=(0,NE,STEP10)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.SQLERR.ERRLOG
+  ALTER  PROD.SQLERR.ERRLOG.NEW -
+         NEWNAME(PROD.SQLERR.ERRLOG)
+/*
