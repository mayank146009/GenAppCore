@@ -0,0 +1,43 @@
+//SQLVDEF1 JOB (ACCTNO),'DEFINE SQLERR VSAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SQLVDEF1 -- ONE-TIME IDCAMS DEFINE OF THE TWO INDEXED (VSAM   *
+//* KSDS) CLUSTERS THE SQL ERROR-HANDLING SUBSYSTEM DEPENDS ON:   *
+//*                                                                *
+//*   PROD.SQLERR.CHKPT   -- CHECKPOINT/RESTART FILE (DDNAME      *
+//*                          CHKPT), KEYED BY CK-JOB-NAME, WRITTEN *
+//*                          BY SQLERR01 ON -911/-913.             *
+//*   PROD.SQLERR.SQLACT  -- SQLCODE SEVERITY/ACTION LOOKUP FILE   *
+//*                          (DDNAME SQLACT), KEYED BY AL-SQLCODE, *
+//*                          READ BY SQLERR01 AND MAINTAINED BY    *
+//*                          SQLACT01.                              *
+//*                                                                *
+//* RUN ONCE BEFORE THE FIRST EXECUTION OF ANY PROGRAM THAT OPENS  *
+//* CHKPT OR SQLACT -- NEITHER FILE CAN BE CREATED BY AN OPEN      *
+//* OUTPUT THE WAY A SEQUENTIAL FILE CAN; A VSAM CLUSTER MUST BE   *
+//* DEFINED BY IDCAMS FIRST.  RERUNNING THIS JOB AGAINST CLUSTERS  *
+//* THAT ALREADY EXIST FAILS WITH A DUPLICATE-NAME CONDITION,      *
+//* WHICH IS EXPECTED -- IT IS NOT RESUBMITTED AS PART OF NORMAL   *
+//* OPERATIONS.                                                    *
+//*--------------------------------------------------------------*
+//STEP10   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.SQLERR.CHKPT)     -
+         INDEXED                              -
+         KEYS(8 0)                            -
+         RECORDSIZE(40 40)                    -
+         VOLUMES(SQLVOL)                      -
+         SPACE(1,1) CYLINDERS)                -
+         DATA    (NAME(PROD.SQLERR.CHKPT.DATA))  -
+         INDEX   (NAME(PROD.SQLERR.CHKPT.INDEX))
+
+  DEFINE CLUSTER (NAME(PROD.SQLERR.SQLACT)    -
+         INDEXED                              -
+         KEYS(4 0)                            -
+         RECORDSIZE(74 74)                    -
+         VOLUMES(SQLVOL)                      -
+         SPACE(1,1) CYLINDERS)                -
+         DATA    (NAME(PROD.SQLERR.SQLACT.DATA))  -
+         INDEX   (NAME(PROD.SQLERR.SQLACT.INDEX))
+/*
