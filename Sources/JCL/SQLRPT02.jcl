@@ -0,0 +1,16 @@
+//SQLRPT02 JOB (ACCTNO),'SQL ERROR TREND RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SQLRPT02 -- MONTHLY SQL ERROR TREND CAPACITY REPORT           *
+//*                                                                *
+//* RUNS THE SQLRPT02 PROGRAM AGAINST THE FULL SQL ERROR AUDIT     *
+//* LOG TO PRODUCE THE ERROR-TREND-BY-PROGRAM-AND-SQLCODE-BY-WEEK  *
+//* CAPACITY REPORT.  SCHEDULED MONTHLY, BEFORE THE ARCHIVE/PURGE  *
+//* JOB (SQLPRG01) TRIMS THE LOG, SO THE REPORT SEES THE WHOLE     *
+//* MONTH'S HISTORY.                                               *
+//*--------------------------------------------------------------*
+//STEP10   EXEC PGM=SQLRPT02
+//STEPLIB  DD   DSN=PROD.SQLERR.LOADLIB,DISP=SHR
+//ERRLOG   DD   DSN=PROD.SQLERR.ERRLOG,DISP=SHR
+//SQLRPT02 DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
